@@ -3,47 +3,130 @@
        PROGRAM-ID. SQLITE-FUNCTIONS.
 
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQL-SCRIPT-FILE ASSIGN TO WS-SCRIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "SQLAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SQLCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-SCRIPT-FILE.
+       01 SQL-SCRIPT-LINE        PIC X(1024).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-FILE-RECORD PIC 9(4).
+
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-DATE         PIC 9(8).
+           05 FILLER             PIC X(01).
+           05 AUDIT-TIME         PIC 9(8).
+           05 FILLER             PIC X(01).
+           05 AUDIT-ENTRY-POINT  PIC X(24).
+           05 FILLER             PIC X(01).
+           05 AUDIT-STATUS       PIC 9.
+           05 FILLER             PIC X(01).
+           05 AUDIT-SQL-TEXT     PIC X(1024).
+
        WORKING-STORAGE SECTION.
        01 WS-DB-HANDLE           POINTER.
+       01 WS-DB-HANDLE-2         POINTER.
        01 WS-ERR-MSG             POINTER.
        01 WS-RESULT-CODE         PIC 9(4) COMP-5.
        01 WS-CALLBACK            PROCEDURE-POINTER.
        01 WS-SQL-BUFFER          PIC X(1024).
        01 WS-TEMP-ID             PIC 9(4).
        01 WS-TEMP-NAME           PIC X(50).
-       
+       01 WS-CB-COUNT            PIC 9(9) COMP-5 VALUE ZERO.
+       01 WS-CB-COUNT-SAVE       PIC 9(9) COMP-5 VALUE ZERO.
+       01 WS-SCRIPT-FILENAME     PIC X(255).
+       01 WS-SCRIPT-EOF-SW       PIC X(01) VALUE 'N'.
+           88 WS-SCRIPT-EOF      VALUE 'Y'.
+       01 WS-AUDIT-ENTRY-POINT   PIC X(24).
+       01 WS-AUDIT-SQL-TEXT      PIC X(1024).
+       01 WS-AUDIT-STATUS        PIC 9.
+       01 WS-AUDIT-DATE          PIC 9(8).
+       01 WS-AUDIT-TIME          PIC 9(8).
+       01 WS-CKPT-FILE-STATUS    PIC X(02).
+       01 WS-SCRIPT-FILE-STATUS  PIC X(02).
+       01 WS-AUDIT-FILE-STATUS   PIC X(02).
+       01 WS-FIND-NAME-BUFFER    PIC X(51).
+       01 WS-FIND-FOUND-SW       PIC X(01) VALUE 'N'.
+           88 WS-FIND-FOUND      VALUE 'Y'.
+       01 WS-ARGV-TABLE          BASED.
+           05 WS-ARGV-ENTRY      OCCURS 10 TIMES USAGE POINTER.
+       01 WS-TRIMMED-NAME        PIC X(50).
+       01 WS-ESCAPED-NAME        PIC X(101).
+       01 WS-ESC-SRC-LEN         PIC 9(03) COMP-5.
+       01 WS-ESC-SRC-IDX         PIC 9(03) COMP-5.
+       01 WS-ESC-DST-IDX         PIC 9(03) COMP-5.
+
        LINKAGE SECTION.
        01 LNK-DB-NAME            PIC X(255).
        01 LNK-RECORD-ID          PIC 9(4).
        01 LNK-RECORD-NAME        PIC X(50).
        01 LNK-SQL-STATEMENT      PIC X(1024).
+       01 LNK-ERROR-MSG          PIC X(255).
+       01 LNK-CALLBACK           PROCEDURE-POINTER.
+       01 LNK-SCRIPT-FILE-NAME   PIC X(255).
+       01 LNK-HANDLE-NUM         PIC 9.
+           88 LNK-HANDLE-ONE     VALUE 1.
+           88 LNK-HANDLE-TWO     VALUE 2.
+       01 LNK-MISMATCH           PIC 9.
+           88 LNK-COUNTS-MATCH   VALUE 0.
+           88 LNK-COUNTS-MISMATCH VALUE 1.
+       01 LNK-CB-NOTUSED         POINTER.
+       01 LNK-CB-ARGC            PIC S9(9) COMP-5.
+       01 LNK-CB-ARGV            POINTER.
+       01 LNK-CB-COLNAMES        POINTER.
        01 LNK-STATUS             PIC 9.
            88 LNK-SUCCESS        VALUE 0.
            88 LNK-ERROR          VALUE 1.
-           
+
        PROCEDURE DIVISION.
            GOBACK.
-           
+
       *----------------------------------------------------------------*
       * OPEN-DATABASE: Opens a connection to an SQLite database        *
       *----------------------------------------------------------------*
-           ENTRY 'OPEN-DATABASE' USING 
+           ENTRY 'OPEN-DATABASE' USING
            LNK-DB-NAME
+           LNK-HANDLE-NUM
            LNK-STATUS.
-           
-           SET WS-DB-HANDLE TO NULL
+
+           MOVE "OPEN-DATABASE" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
            SET WS-ERR-MSG TO NULL
-           
+
            DISPLAY "Opening database: " LNK-DB-NAME
-           
-           CALL "sqlite3_open" USING
-               BY REFERENCE LNK-DB-NAME
-               BY REFERENCE WS-DB-HANDLE
-               RETURNING WS-RESULT-CODE
-           END-CALL
-           
+
+           IF LNK-HANDLE-TWO
+               SET WS-DB-HANDLE-2 TO NULL
+               CALL "sqlite3_open" USING
+                   BY REFERENCE LNK-DB-NAME
+                   BY REFERENCE WS-DB-HANDLE-2
+                   RETURNING WS-RESULT-CODE
+               END-CALL
+           ELSE
+               SET WS-DB-HANDLE TO NULL
+               CALL "sqlite3_open" USING
+                   BY REFERENCE LNK-DB-NAME
+                   BY REFERENCE WS-DB-HANDLE
+                   RETURNING WS-RESULT-CODE
+               END-CALL
+           END-IF
+
            IF WS-RESULT-CODE = ZERO
                MOVE 0 TO LNK-STATUS
                DISPLAY "Database opened successfully"
@@ -51,34 +134,814 @@
                MOVE 1 TO LNK-STATUS
                DISPLAY "Error opening database: " WS-RESULT-CODE
            END-IF
-           
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
            GOBACK.
-           
+
       *----------------------------------------------------------------*
-      * CLOSE-DATABASE: Closes the current database connection         *
+      * CLOSE-DATABASE: Closes a database connection. LNK-HANDLE-NUM   *
+      * selects which of the two handles (1 = live, 2 = archive) to    *
+      * close, the same way OPEN-DATABASE selects which to open.       *
       *----------------------------------------------------------------*
            ENTRY 'CLOSE-DATABASE' USING
+           LNK-HANDLE-NUM
+           LNK-STATUS.
+
+           MOVE "CLOSE-DATABASE" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF LNK-HANDLE-TWO
+               IF WS-DB-HANDLE-2 = NULL
+                   DISPLAY "No database connection to close"
+                   MOVE 1 TO LNK-STATUS
+                   MOVE LNK-STATUS TO WS-AUDIT-STATUS
+                   PERFORM WRITE-AUDIT-RECORD
+                   GOBACK
+               END-IF
+               CALL "sqlite3_close" USING
+                   BY REFERENCE WS-DB-HANDLE-2
+                   RETURNING WS-RESULT-CODE
+               END-CALL
+           ELSE
+               IF WS-DB-HANDLE = NULL
+                   DISPLAY "No database connection to close"
+                   MOVE 1 TO LNK-STATUS
+                   MOVE LNK-STATUS TO WS-AUDIT-STATUS
+                   PERFORM WRITE-AUDIT-RECORD
+                   GOBACK
+               END-IF
+               CALL "sqlite3_close" USING
+                   BY REFERENCE WS-DB-HANDLE
+                   RETURNING WS-RESULT-CODE
+               END-CALL
+           END-IF
+
+           IF WS-RESULT-CODE = ZERO
+               MOVE 0 TO LNK-STATUS
+               DISPLAY "Database closed successfully"
+           ELSE
+               MOVE 1 TO LNK-STATUS
+               DISPLAY "Error closing database: " WS-RESULT-CODE
+           END-IF
+
+           IF LNK-HANDLE-TWO
+               SET WS-DB-HANDLE-2 TO NULL
+           ELSE
+               SET WS-DB-HANDLE TO NULL
+           END-IF
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * EXECUTE-SQL: Runs one SQL statement (insert/update/delete/ddl) *
+      * against the open database through sqlite3_exec.                *
+      *----------------------------------------------------------------*
+           ENTRY 'EXECUTE-SQL' USING
+           LNK-SQL-STATEMENT
+           LNK-STATUS.
+
+           MOVE "EXECUTE-SQL" TO WS-AUDIT-ENTRY-POINT
+           MOVE LNK-SQL-STATEMENT TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE LNK-SQL-STATEMENT TO WS-SQL-BUFFER
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * GET-LAST-ERROR: Returns the text of the last SQLite error for  *
+      * the open handle, via sqlite3_errmsg.                           *
+      *----------------------------------------------------------------*
+           ENTRY 'GET-LAST-ERROR' USING
+           LNK-ERROR-MSG
+           LNK-STATUS.
+
+           MOVE "GET-LAST-ERROR" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+           MOVE SPACES TO LNK-ERROR-MSG
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           CALL "sqlite3_errmsg" USING
+               BY REFERENCE WS-DB-HANDLE
+               RETURNING WS-ERR-MSG
+           END-CALL
+
+           IF WS-ERR-MSG = NULL
+               MOVE 0 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           CALL "strncpy" USING
+               BY REFERENCE LNK-ERROR-MSG
+               BY VALUE WS-ERR-MSG
+               BY VALUE 254
+           END-CALL
+           MOVE X"00" TO LNK-ERROR-MSG(255:1)
+
+           MOVE 0 TO LNK-STATUS
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * BEGIN-TRANSACTION: Starts an explicit transaction so a batch   *
+      * of statements can be committed or rolled back as a unit.       *
+      *----------------------------------------------------------------*
+           ENTRY 'BEGIN-TRANSACTION' USING
+           LNK-STATUS.
+
+           MOVE "BEGIN-TRANSACTION" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE "BEGIN TRANSACTION" TO WS-SQL-BUFFER
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * COMMIT-TRANSACTION: Commits the current transaction.           *
+      *----------------------------------------------------------------*
+           ENTRY 'COMMIT-TRANSACTION' USING
+           LNK-STATUS.
+
+           MOVE "COMMIT-TRANSACTION" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE "COMMIT" TO WS-SQL-BUFFER
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * ROLLBACK-TRANSACTION: Rolls back the current transaction.      *
+      *----------------------------------------------------------------*
+           ENTRY 'ROLLBACK-TRANSACTION' USING
+           LNK-STATUS.
+
+           MOVE "ROLLBACK-TRANSACTION" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE "ROLLBACK" TO WS-SQL-BUFFER
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * ADD-RECORD: Builds and runs a parameterized INSERT against    *
+      * the RECORDS table from LNK-RECORD-ID / LNK-RECORD-NAME.        *
+      *----------------------------------------------------------------*
+           ENTRY 'ADD-RECORD' USING
+           LNK-RECORD-ID
+           LNK-RECORD-NAME
+           LNK-STATUS.
+
+           MOVE "ADD-RECORD" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           PERFORM ESCAPE-RECORD-NAME
+
+           MOVE SPACES TO WS-SQL-BUFFER
+           STRING "INSERT INTO RECORDS (ID, NAME) VALUES ("
+                      DELIMITED BY SIZE
+                  LNK-RECORD-ID
+                      DELIMITED BY SIZE
+                  ", '"
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESCAPED-NAME)
+                      DELIMITED BY SIZE
+                  "')"
+                      DELIMITED BY SIZE
+               INTO WS-SQL-BUFFER
+           END-STRING
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * UPDATE-RECORD: Builds and runs a parameterized UPDATE against  *
+      * the RECORDS table from LNK-RECORD-ID / LNK-RECORD-NAME.        *
+      *----------------------------------------------------------------*
+           ENTRY 'UPDATE-RECORD' USING
+           LNK-RECORD-ID
+           LNK-RECORD-NAME
+           LNK-STATUS.
+
+           MOVE "UPDATE-RECORD" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           PERFORM ESCAPE-RECORD-NAME
+
+           MOVE SPACES TO WS-SQL-BUFFER
+           STRING "UPDATE RECORDS SET NAME = '"
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESCAPED-NAME)
+                      DELIMITED BY SIZE
+                  "' WHERE ID = "
+                      DELIMITED BY SIZE
+                  LNK-RECORD-ID
+                      DELIMITED BY SIZE
+               INTO WS-SQL-BUFFER
+           END-STRING
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * DELETE-RECORD: Builds and runs a parameterized DELETE against  *
+      * the RECORDS table from LNK-RECORD-ID.                          *
+      *----------------------------------------------------------------*
+           ENTRY 'DELETE-RECORD' USING
+           LNK-RECORD-ID
+           LNK-STATUS.
+
+           MOVE "DELETE-RECORD" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-SQL-BUFFER
+           STRING "DELETE FROM RECORDS WHERE ID = "
+                      DELIMITED BY SIZE
+                  LNK-RECORD-ID
+                      DELIMITED BY SIZE
+               INTO WS-SQL-BUFFER
+           END-STRING
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           PERFORM RUN-SQL-BUFFER
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * FIND-RECORD-BY-ID: Builds and runs a parameterized SELECT      *
+      * against the RECORDS table from LNK-RECORD-ID, driving it       *
+      * through FIND-ROW-CALLBACK so the matching NAME comes back in   *
+      * LNK-RECORD-NAME. LNK-STATUS is set to 1 when no row matches.   *
+      * Use EXECUTE-QUERY directly when more than one row is expected. *
+      *----------------------------------------------------------------*
+           ENTRY 'FIND-RECORD-BY-ID' USING
+           LNK-RECORD-ID
+           LNK-RECORD-NAME
+           LNK-STATUS.
+
+           MOVE "FIND-RECORD-BY-ID" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+           MOVE SPACES TO LNK-RECORD-NAME
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-SQL-BUFFER
+           STRING "SELECT ID, NAME FROM RECORDS WHERE ID = "
+                      DELIMITED BY SIZE
+                  LNK-RECORD-ID
+                      DELIMITED BY SIZE
+               INTO WS-SQL-BUFFER
+           END-STRING
+           MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+
+           MOVE 'N' TO WS-FIND-FOUND-SW
+           SET WS-CALLBACK TO ENTRY "FIND-ROW-CALLBACK"
+
+           CALL "sqlite3_exec" USING
+               BY REFERENCE WS-DB-HANDLE
+               BY REFERENCE WS-SQL-BUFFER
+               BY VALUE WS-CALLBACK
+               BY VALUE NULL
+               BY REFERENCE WS-ERR-MSG
+               RETURNING WS-RESULT-CODE
+           END-CALL
+
+           PERFORM FREE-SQLITE-ERRMSG
+
+           IF WS-RESULT-CODE NOT = ZERO
+               MOVE 1 TO LNK-STATUS
+               DISPLAY "Error finding record: " WS-RESULT-CODE
+           ELSE
+               IF WS-FIND-FOUND
+                   MOVE WS-FIND-NAME-BUFFER TO LNK-RECORD-NAME
+                   MOVE 0 TO LNK-STATUS
+               ELSE
+                   MOVE 1 TO LNK-STATUS
+               END-IF
+           END-IF
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * FIND-ROW-CALLBACK: sqlite3_exec row callback used by           *
+      * FIND-RECORD-BY-ID. Column 2 (NAME) of the first matching row   *
+      * is copied into WS-FIND-NAME-BUFFER and WS-FIND-FOUND-SW is set *
+      * so the caller knows a row was actually returned.               *
+      *----------------------------------------------------------------*
+           ENTRY 'FIND-ROW-CALLBACK' USING
+           LNK-CB-NOTUSED
+           LNK-CB-ARGC
+           LNK-CB-ARGV
+           LNK-CB-COLNAMES.
+
+           SET ADDRESS OF WS-ARGV-TABLE TO LNK-CB-ARGV
+
+           MOVE SPACES TO WS-FIND-NAME-BUFFER
+           CALL "strcpy" USING
+               BY REFERENCE WS-FIND-NAME-BUFFER
+               BY VALUE WS-ARGV-ENTRY(2)
+           END-CALL
+
+           MOVE 'Y' TO WS-FIND-FOUND-SW
+           MOVE ZERO TO RETURN-CODE
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * EXECUTE-QUERY: Runs a SELECT against the open database,        *
+      * driving the caller-supplied procedure-pointer in LNK-CALLBACK  *
+      * through sqlite3_exec so result rows can be walked a row at a   *
+      * time instead of firing the statement blind.                    *
+      *----------------------------------------------------------------*
+           ENTRY 'EXECUTE-QUERY' USING
+           LNK-SQL-STATEMENT
+           LNK-CALLBACK
            LNK-STATUS.
-           
+
+           MOVE "EXECUTE-QUERY" TO WS-AUDIT-ENTRY-POINT
+           MOVE LNK-SQL-STATEMENT TO WS-AUDIT-SQL-TEXT
+
            IF WS-DB-HANDLE = NULL
-               DISPLAY "No database connection to close"
+               DISPLAY "No database connection open"
                MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
                GOBACK
            END-IF
-           
-           CALL "sqlite3_close" USING
+
+           SET WS-CALLBACK TO LNK-CALLBACK
+           MOVE LNK-SQL-STATEMENT TO WS-SQL-BUFFER
+
+           CALL "sqlite3_exec" USING
                BY REFERENCE WS-DB-HANDLE
+               BY REFERENCE WS-SQL-BUFFER
+               BY VALUE WS-CALLBACK
+               BY VALUE NULL
+               BY REFERENCE WS-ERR-MSG
                RETURNING WS-RESULT-CODE
            END-CALL
-           
+
+           PERFORM FREE-SQLITE-ERRMSG
+
            IF WS-RESULT-CODE = ZERO
                MOVE 0 TO LNK-STATUS
-               DISPLAY "Database closed successfully"
            ELSE
                MOVE 1 TO LNK-STATUS
-               DISPLAY "Error closing database: " WS-RESULT-CODE
+               DISPLAY "Error executing query: " WS-RESULT-CODE
            END-IF
-           
-           SET WS-DB-HANDLE TO NULL
-           
-           GOBACK.
\ No newline at end of file
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * RECONCILE-COUNTS: Runs LNK-SQL-STATEMENT against both the      *
+      * live (handle 1) and archive (handle 2) connections and reports *
+      * a row-count mismatch through LNK-MISMATCH. Both handles must   *
+      * already be open.                                               *
+      *----------------------------------------------------------------*
+           ENTRY 'RECONCILE-COUNTS' USING
+           LNK-SQL-STATEMENT
+           LNK-MISMATCH
+           LNK-STATUS.
+
+           MOVE "RECONCILE-COUNTS" TO WS-AUDIT-ENTRY-POINT
+           MOVE LNK-SQL-STATEMENT TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL OR WS-DB-HANDLE-2 = NULL
+               DISPLAY "Both connections must be open to reconcile"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE LNK-SQL-STATEMENT TO WS-SQL-BUFFER
+           SET WS-CALLBACK TO ENTRY "SQLITE-COUNT-CALLBACK"
+
+           MOVE ZERO TO WS-CB-COUNT
+           CALL "sqlite3_exec" USING
+               BY REFERENCE WS-DB-HANDLE
+               BY REFERENCE WS-SQL-BUFFER
+               BY VALUE WS-CALLBACK
+               BY VALUE NULL
+               BY REFERENCE WS-ERR-MSG
+               RETURNING WS-RESULT-CODE
+           END-CALL
+
+           PERFORM FREE-SQLITE-ERRMSG
+
+           IF WS-RESULT-CODE NOT = ZERO
+               MOVE 1 TO LNK-STATUS
+               DISPLAY "Error reconciling live counts: " WS-RESULT-CODE
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE WS-CB-COUNT TO WS-CB-COUNT-SAVE
+           MOVE ZERO TO WS-CB-COUNT
+
+           CALL "sqlite3_exec" USING
+               BY REFERENCE WS-DB-HANDLE-2
+               BY REFERENCE WS-SQL-BUFFER
+               BY VALUE WS-CALLBACK
+               BY VALUE NULL
+               BY REFERENCE WS-ERR-MSG
+               RETURNING WS-RESULT-CODE
+           END-CALL
+
+           PERFORM FREE-SQLITE-ERRMSG
+
+           IF WS-RESULT-CODE NOT = ZERO
+               MOVE 1 TO LNK-STATUS
+               DISPLAY "Error reconciling archive: " WS-RESULT-CODE
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           IF WS-CB-COUNT-SAVE = WS-CB-COUNT
+               MOVE 0 TO LNK-MISMATCH
+               DISPLAY "Reconciliation matched: " WS-CB-COUNT " rows"
+           ELSE
+               MOVE 1 TO LNK-MISMATCH
+               DISPLAY "Reconciliation mismatch - live: "
+                   WS-CB-COUNT-SAVE " archive: " WS-CB-COUNT
+           END-IF
+
+           MOVE 0 TO LNK-STATUS
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * SQLITE-COUNT-CALLBACK: sqlite3_exec row callback used by       *
+      * RECONCILE-COUNTS. Each invocation is one result row, so the    *
+      * running total in WS-CB-COUNT is the row count for the query.   *
+      *----------------------------------------------------------------*
+           ENTRY 'SQLITE-COUNT-CALLBACK' USING
+           LNK-CB-NOTUSED
+           LNK-CB-ARGC
+           LNK-CB-ARGV
+           LNK-CB-COLNAMES.
+
+           ADD 1 TO WS-CB-COUNT
+           MOVE ZERO TO RETURN-CODE
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * LOAD-SQL-SCRIPT: Reads a sequential file of SQL statements,    *
+      * one per line, and runs each against WS-DB-HANDLE so an         *
+      * overnight mass load is one job step instead of hundreds of     *
+      * individual calls from the driving program.                     *
+      *----------------------------------------------------------------*
+           ENTRY 'LOAD-SQL-SCRIPT' USING
+           LNK-SCRIPT-FILE-NAME
+           LNK-STATUS.
+
+           MOVE "LOAD-SQL-SCRIPT" TO WS-AUDIT-ENTRY-POINT
+           MOVE LNK-SCRIPT-FILE-NAME TO WS-AUDIT-SQL-TEXT
+
+           IF WS-DB-HANDLE = NULL
+               DISPLAY "No database connection open"
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE LNK-SCRIPT-FILE-NAME TO WS-SCRIPT-FILENAME
+           MOVE 'N' TO WS-SCRIPT-EOF-SW
+           MOVE 0 TO LNK-STATUS
+
+           OPEN INPUT SQL-SCRIPT-FILE
+
+           IF WS-SCRIPT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening SQL script file: "
+                   WS-SCRIPT-FILE-STATUS
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           PERFORM LOAD-SCRIPT-LOOP UNTIL WS-SCRIPT-EOF
+
+           CLOSE SQL-SCRIPT-FILE
+
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * LOAD-SCRIPT-LOOP: Reads and runs one line of the open SQL      *
+      * script file. Performed from LOAD-SQL-SCRIPT until end of file. *
+      *----------------------------------------------------------------*
+       LOAD-SCRIPT-LOOP.
+           READ SQL-SCRIPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-SCRIPT-EOF-SW
+               NOT AT END
+                   MOVE SQL-SCRIPT-LINE TO WS-SQL-BUFFER
+                   PERFORM RUN-SQL-BUFFER
+                   MOVE WS-SQL-BUFFER TO WS-AUDIT-SQL-TEXT
+                   MOVE LNK-STATUS TO WS-AUDIT-STATUS
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF LNK-ERROR
+                       MOVE 'Y' TO WS-SCRIPT-EOF-SW
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT-RECORD: Writes the last successfully committed      *
+      * LNK-RECORD-ID to the restart file so a rerun after an abend    *
+      * can pick up from there instead of from record one.             *
+      *----------------------------------------------------------------*
+           ENTRY 'CHECKPOINT-RECORD' USING
+           LNK-RECORD-ID
+           LNK-STATUS.
+
+           MOVE "CHECKPOINT-RECORD" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening checkpoint file: "
+                   WS-CKPT-FILE-STATUS
+               MOVE 1 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           MOVE LNK-RECORD-ID TO CHECKPOINT-FILE-RECORD
+           WRITE CHECKPOINT-FILE-RECORD
+
+           CLOSE CHECKPOINT-FILE
+
+           MOVE 0 TO LNK-STATUS
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * GET-CHECKPOINT: Returns the last checkpointed LNK-RECORD-ID so *
+      * the driving program can resume there at startup. LNK-RECORD-ID *
+      * comes back zero when no checkpoint has been written yet.       *
+      *----------------------------------------------------------------*
+           ENTRY 'GET-CHECKPOINT' USING
+           LNK-RECORD-ID
+           LNK-STATUS.
+
+           MOVE "GET-CHECKPOINT" TO WS-AUDIT-ENTRY-POINT
+           MOVE SPACES TO WS-AUDIT-SQL-TEXT
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               MOVE 0 TO LNK-RECORD-ID
+               MOVE 0 TO LNK-STATUS
+               MOVE LNK-STATUS TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO LNK-RECORD-ID
+               NOT AT END
+                   MOVE CHECKPOINT-FILE-RECORD TO LNK-RECORD-ID
+           END-READ
+
+           CLOSE CHECKPOINT-FILE
+
+           MOVE 0 TO LNK-STATUS
+           MOVE LNK-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * RUN-SQL-BUFFER: Shared routine that executes WS-SQL-BUFFER     *
+      * against WS-DB-HANDLE and sets LNK-STATUS accordingly. Used by  *
+      * every entry point that fires a statement rather than a query. *
+      *----------------------------------------------------------------*
+       RUN-SQL-BUFFER.
+           CALL "sqlite3_exec" USING
+               BY REFERENCE WS-DB-HANDLE
+               BY REFERENCE WS-SQL-BUFFER
+               BY VALUE NULL
+               BY VALUE NULL
+               BY REFERENCE WS-ERR-MSG
+               RETURNING WS-RESULT-CODE
+           END-CALL
+
+           PERFORM FREE-SQLITE-ERRMSG
+
+           IF WS-RESULT-CODE = ZERO
+               MOVE 0 TO LNK-STATUS
+           ELSE
+               MOVE 1 TO LNK-STATUS
+               DISPLAY "Error executing SQL: " WS-RESULT-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FREE-SQLITE-ERRMSG: Releases the sqlite3_malloc'd error text   *
+      * sqlite3_exec leaves behind in WS-ERR-MSG, if any, right after  *
+      * it has been checked, so a run of many statements (LOAD-SQL-    *
+      * SCRIPT, RECONCILE-COUNTS) doesn't leak one buffer per failure. *
+      *----------------------------------------------------------------*
+       FREE-SQLITE-ERRMSG.
+           IF WS-ERR-MSG NOT = NULL
+               CALL "sqlite3_free" USING
+                   BY VALUE WS-ERR-MSG
+               END-CALL
+               SET WS-ERR-MSG TO NULL
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ESCAPE-RECORD-NAME: Trims LNK-RECORD-NAME and doubles any      *
+      * embedded single quote into WS-ESCAPED-NAME, so ADD-RECORD and  *
+      * UPDATE-RECORD never splice a caller-supplied apostrophe        *
+      * straight into the single-quoted SQL literal they build.        *
+      *----------------------------------------------------------------*
+       ESCAPE-RECORD-NAME.
+           MOVE SPACES TO WS-ESCAPED-NAME
+           MOVE FUNCTION TRIM(LNK-RECORD-NAME) TO WS-TRIMMED-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LNK-RECORD-NAME))
+               TO WS-ESC-SRC-LEN
+           MOVE 1 TO WS-ESC-DST-IDX
+           PERFORM ESCAPE-ONE-CHAR
+               VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-SRC-IDX > WS-ESC-SRC-LEN.
+
+      *----------------------------------------------------------------*
+      * ESCAPE-ONE-CHAR: Copies one character of WS-TRIMMED-NAME into  *
+      * WS-ESCAPED-NAME, doubling it first if it is a single quote.    *
+      * Performed from ESCAPE-RECORD-NAME, one call per source byte.   *
+      *----------------------------------------------------------------*
+       ESCAPE-ONE-CHAR.
+           IF WS-TRIMMED-NAME(WS-ESC-SRC-IDX:1) = "'"
+               MOVE "'" TO WS-ESCAPED-NAME(WS-ESC-DST-IDX:1)
+               ADD 1 TO WS-ESC-DST-IDX
+               MOVE "'" TO WS-ESCAPED-NAME(WS-ESC-DST-IDX:1)
+               ADD 1 TO WS-ESC-DST-IDX
+           ELSE
+               MOVE WS-TRIMMED-NAME(WS-ESC-SRC-IDX:1)
+                   TO WS-ESCAPED-NAME(WS-ESC-DST-IDX:1)
+               ADD 1 TO WS-ESC-DST-IDX
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE-AUDIT-RECORD: Appends one line - timestamp, entry point, *
+      * SQL text where applicable, and resulting status - to the      *
+      * audit log so a production discrepancy can be reconstructed.    *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening audit log file: "
+                   WS-AUDIT-FILE-STATUS
+           ELSE
+               MOVE WS-AUDIT-DATE TO AUDIT-DATE
+               MOVE WS-AUDIT-TIME TO AUDIT-TIME
+               MOVE WS-AUDIT-ENTRY-POINT TO AUDIT-ENTRY-POINT
+               MOVE WS-AUDIT-STATUS TO AUDIT-STATUS
+               MOVE WS-AUDIT-SQL-TEXT TO AUDIT-SQL-TEXT
+
+               WRITE AUDIT-LOG-RECORD
+
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
