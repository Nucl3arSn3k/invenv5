@@ -0,0 +1,124 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACT-RECORDS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "RECEXTRT"
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+           05 EXTRACT-ID          PIC 9(4).
+           05 EXTRACT-NAME        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DB-NAME              PIC X(255) VALUE "RECORDS.DB".
+       01 WS-HANDLE-NUM           PIC 9 VALUE 1.
+       01 WS-STATUS               PIC 9.
+       01 WS-SQL-STATEMENT        PIC X(1024) VALUE SPACES.
+       01 WS-CALLBACK             PROCEDURE-POINTER.
+       01 WS-NAME-BUFFER          PIC X(51).
+       01 WS-ID-VALUE             PIC S9(9) COMP-5 VALUE ZERO.
+       01 WS-EXTRACT-FILE-STATUS  PIC X(02).
+       01 WS-ARGV-TABLE           BASED.
+           05 WS-ARGV-ENTRY       OCCURS 10 TIMES USAGE POINTER.
+
+       LINKAGE SECTION.
+       01 LNK-CB-NOTUSED          POINTER.
+       01 LNK-CB-ARGC             PIC S9(9) COMP-5.
+       01 LNK-CB-ARGV             POINTER.
+       01 LNK-CB-COLNAMES         POINTER.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-RECORDS: Opens the SQLite database via SQLITE-FUNCTIONS*
+      * OPEN-DATABASE, queries every row in RECORDS, and writes one    *
+      * fixed-width record per row (4-digit ID, 50-byte name) to the   *
+      * sequential file the downstream feed job reads.                 *
+      *----------------------------------------------------------------*
+           CALL "OPEN-DATABASE" USING
+               WS-DB-NAME
+               WS-HANDLE-NUM
+               WS-STATUS
+           END-CALL
+
+           IF WS-STATUS NOT = ZERO
+               DISPLAY "EXTRACT-RECORDS: unable to open database"
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+
+           IF WS-EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "EXTRACT-RECORDS: unable to open extract file: "
+                   WS-EXTRACT-FILE-STATUS
+               CALL "CLOSE-DATABASE" USING
+                   WS-HANDLE-NUM
+                   WS-STATUS
+               END-CALL
+               GOBACK
+           END-IF
+
+           MOVE "SELECT ID, NAME FROM RECORDS ORDER BY ID"
+               TO WS-SQL-STATEMENT
+           SET WS-CALLBACK TO ENTRY "EXTRACT-ROW-CALLBACK"
+
+           CALL "EXECUTE-QUERY" USING
+               WS-SQL-STATEMENT
+               WS-CALLBACK
+               WS-STATUS
+           END-CALL
+
+           IF WS-STATUS NOT = ZERO
+               DISPLAY "EXTRACT-RECORDS: query failed"
+           END-IF
+
+           CLOSE EXTRACT-FILE
+
+           CALL "CLOSE-DATABASE" USING
+               WS-HANDLE-NUM
+               WS-STATUS
+           END-CALL
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-ROW-CALLBACK: sqlite3_exec row callback for the        *
+      * SELECT ID, NAME query above. Column 1 (ID) and column 2        *
+      * (NAME) are pulled out of LNK-CB-ARGV and written as one        *
+      * EXTRACT-RECORD per result row.                                 *
+      *----------------------------------------------------------------*
+           ENTRY 'EXTRACT-ROW-CALLBACK' USING
+           LNK-CB-NOTUSED
+           LNK-CB-ARGC
+           LNK-CB-ARGV
+           LNK-CB-COLNAMES.
+
+           SET ADDRESS OF WS-ARGV-TABLE TO LNK-CB-ARGV
+
+           CALL "atoi" USING
+               BY VALUE WS-ARGV-ENTRY(1)
+               RETURNING WS-ID-VALUE
+           END-CALL
+
+           MOVE SPACES TO WS-NAME-BUFFER
+           CALL "strcpy" USING
+               BY REFERENCE WS-NAME-BUFFER
+               BY VALUE WS-ARGV-ENTRY(2)
+           END-CALL
+
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE WS-ID-VALUE TO EXTRACT-ID
+           MOVE WS-NAME-BUFFER TO EXTRACT-NAME
+
+           WRITE EXTRACT-RECORD
+
+           MOVE ZERO TO RETURN-CODE
+
+           GOBACK.
